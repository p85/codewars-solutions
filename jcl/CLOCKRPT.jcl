@@ -0,0 +1,66 @@
+//CLOCKRPT JOB (PAYR001),'NIGHTLY TIME PUNCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY TIME-PUNCH REPORT RUN
+//*
+//* MERGE folds any punches CLOCKCOR corrected and queued to RESUB
+//* during the day back into PUNCHIN before CLOCKRPT reads it - see
+//* CLOCKMRG.  RESUBIN is CICS's extrapartition dataset for the
+//* RESUB transient-data queue; it is quiesced/closed by the CICS
+//* region at day-end before this job steps on it, and a fresh
+//* empty generation is opened for RESUB when the region comes back
+//* up the next morning.
+//*
+//* RUN drives CLOCKRPT over the full day's punch file.  CHKPTF
+//* keeps a running checkpoint of how many punches have been
+//* processed, so if this job abends partway through, resubmit it
+//* with the RESTART parameter below rather than reprocessing the
+//* whole day's punches from record one.  FLAGFILE is the VSAM KSDS
+//* CLOCKCOR's online correction screen reads and rewrites; it is
+//* defined once by a separate one-time IDCAMS DEFINE CLUSTER job,
+//* not by this stream.
+//*
+//*   NORMAL NIGHTLY RUN: submit as shown below.  CHKPTF, RPTOUT and
+//*   EXCPOUT all point at the next generation (+1) of their GDGs, so
+//*   every run starts from an empty checkpoint and empty reports.
+//*
+//*   RESTART ON ABEND: resubmit with RESTART=(RUN) and change the
+//*   CHKPTF, RPTOUT and EXCPOUT DDs to
+//*     //CHKPTF   DD   DSN=PAYROLL.DAILY.CLOCKRPT.CHKPT(0),
+//*     //             DISP=(MOD,CATLG,CATLG)
+//*     //RPTOUT   DD   DSN=PAYROLL.DAILY.SHIFTRPT(0),
+//*     //             DISP=(MOD,CATLG,CATLG)
+//*     //EXCPOUT  DD   DSN=PAYROLL.DAILY.EXCPTRPT(0),
+//*     //             DISP=(MOD,CATLG,CATLG)
+//*   i.e. point all three at generation (0), the SAME generations the
+//*   abended run was writing, with DISP=MOD instead of NEW, so
+//*   CLOCKRPT reads the last checkpoint's count/totals out of CHKPTF,
+//*   skips that many punches, and EXTENDs the report files onto the
+//*   end of the abended run's partial output instead of starting
+//*   over from empty.  Do not rerun MERGE on restart - RESUB was
+//*   already drained into PUNCHIN by the original run.
+//*--------------------------------------------------------------*
+//MERGE    EXEC PGM=CLOCKMRG
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//RESUBIN  DD   DSN=PAYROLL.CICS.RESUBTD,DISP=SHR
+//PUNCHIN  DD   DSN=PAYROLL.DAILY.PUNCHFIL,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//RUN      EXEC PGM=CLOCKRPT
+//STEPLIB  DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//PUNCHIN  DD   DSN=PAYROLL.DAILY.PUNCHFIL,DISP=SHR
+//RPTOUT   DD   DSN=PAYROLL.DAILY.SHIFTRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXCPOUT  DD   DSN=PAYROLL.DAILY.EXCPTRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPTF   DD   DSN=PAYROLL.DAILY.CLOCKRPT.CHKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//FLAGFILE DD   DSN=PAYROLL.DAILY.CLOCKRPT.FLAG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
