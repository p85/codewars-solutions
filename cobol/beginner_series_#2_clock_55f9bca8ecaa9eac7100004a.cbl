@@ -1,22 +1,232 @@
 123456*Indentation of at least 7 spaces is required for COBOL.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Clock.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * Input
-       01 Hours        PIC 9(02).
-       01 Minutes      PIC 9(02)
-       01 Seconds      PIC 9(02).
-      * Output
-       01 Millis       PIC 9(08).
-
-       PROCEDURE DIVISION.
-       MOVE 0 TO Millis.
-       Past SECTION.
-          COMPUTE Millis = Seconds * 1000.
-          COMPUTE Millis = Millis + Minutes * 60 * 1000
-          COMPUTE Millis = Millis + Hours * 60 * 60 * 1000
-
-       END PROGRAM Clock.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    Clock.
+000300 AUTHOR.        R-HOLLOWAY.
+000400 INSTALLATION.  PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*-----------------------------------------------------------*
+001000* 2026-08-08 RH  Converted to a called subprogram so
+001010*                CLOCKRPT can drive it off a punch file
+001020*                instead of hand-loaded fields.
+001030* 2026-08-08 RH  Added range validation ahead of Past so an
+001040*                out-of-range punch can no longer corrupt the
+001050*                Millis total.  Caller now gets a status back.
+001060* 2026-08-08 RH  Added the ClockElapsed entry point for start/
+001070*                end shift durations, with midnight rollover.
+001080* 2026-08-08 RH  Hours/Minutes/Seconds/Millis now come from
+001090*                the TIMEREC copybook so CLOCKRPT and any
+001100*                future reporting program stay in sync.
+001110* 2026-08-08 RH  Added the ClockFormat entry point to convert
+001120*                a Millis figure back to Hours/Minutes/Seconds
+001130*                plus an HH:MM:SS display string for reports.
+001140* 2026-08-08 RH  An invalid reading on the primary entry was
+001150*                falling through into ClockElapsed instead of
+001160*                returning - GOBACK now follows every exit
+001170*                paragraph.  ClockElapsed validates its own
+001180*                start/end readings and reports its own status.
+001190* 2026-08-08 RH  ClockElapsed's own conversion was running
+001200*                through Hours/Minutes/Seconds/Millis - the
+001210*                primary entry's LINKAGE items, never bound on
+001220*                ClockElapsed's own USING phrase.  First call in
+001230*                a run unit with no prior Clock call addressed
+001240*                invalid storage; a prior Clock call left its
+001250*                caller's fields silently clobbered instead.
+001260*                ClockElapsed now converts through its own
+001270*                WORKING-STORAGE fields and a private paragraph.
+001280*-----------------------------------------------------------*
+001290
+001300 ENVIRONMENT DIVISION.
+001400 CONFIGURATION SECTION.
+001500 SOURCE-COMPUTER.  IBM-370.
+001600 OBJECT-COMPUTER.  IBM-370.
+001700
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000*-----------------------------------------------------------*
+002010* Work fields for the ClockElapsed entry point - it converts *
+002020* the start and end readings through 0750-CONVERT one at a   *
+002030* time and then differences them, allowing for a midnight    *
+002040* rollover.  Private to ClockElapsed - never shared with the *
+002050* primary entry's Hours/Minutes/Seconds/Millis LINKAGE items.*
+002060*-----------------------------------------------------------*
+002070 77  WS-EL-Hours              PIC 9(02).
+002080 77  WS-EL-Minutes            PIC 9(02).
+002090 77  WS-EL-Seconds            PIC 9(02).
+002100 77  WS-EL-Millis             PIC 9(08).
+002110 77  WS-Start-Millis          PIC 9(08).
+002120 77  WS-End-Millis            PIC 9(08).
+002130 77  WS-Millis-Per-Day        PIC 9(08)  VALUE 86400000.
+002140*-----------------------------------------------------------*
+002150* Work fields for the ClockFormat entry point.                *
+002160*-----------------------------------------------------------*
+002170 77  WS-Format-Remain-1       PIC 9(08).
+002180 77  WS-Format-Remain-2       PIC 9(08).
+002190 77  WS-Format-Remain-3       PIC 9(08).
+002200
+002300 LINKAGE SECTION.
+002400*-----------------------------------------------------------*
+002500* Hours/Minutes/Seconds in, Millis out - shared layout.      *
+002600*-----------------------------------------------------------*
+002700 COPY TIMEREC.
+002800*-----------------------------------------------------------*
+002900* Validation status - caller inspects this before trusting  *
+003000* Millis.  CLK-INVALID means an out-of-range reading came in *
+003100* and Millis was forced to zero rather than computed.       *
+003200*-----------------------------------------------------------*
+003300 01  Clock-Status             PIC X(01).
+003400     88  CLK-VALID                      VALUE "V".
+003500     88  CLK-INVALID                    VALUE "I".
+003600*-----------------------------------------------------------*
+003700* ClockElapsed parameters - a start reading and an end       *
+003800* reading, with the elapsed time between them returned in    *
+003900* Elapsed-Millis.  End may be earlier than Start when the    *
+004000* shift crosses midnight.  Clock-Status (above) is shared    *
+004100* with the primary entry and comes back CLK-INVALID if       *
+004200* either reading is out of range; Elapsed-Millis is then     *
+004300* forced to zero rather than computed.                       *
+004400*-----------------------------------------------------------*
+004500 01  Start-Hours               PIC 9(02).
+004600 01  Start-Minutes             PIC 9(02).
+004700 01  Start-Seconds             PIC 9(02).
+004800 01  End-Hours                 PIC 9(02).
+004900 01  End-Minutes               PIC 9(02).
+005000 01  End-Seconds               PIC 9(02).
+005100 01  Elapsed-Millis            PIC 9(08).
+005200*-----------------------------------------------------------*
+005300* ClockFormat parameter - the HH:MM:SS rendering of whatever *
+005400* Millis figure the caller hands in.                         *
+005500*-----------------------------------------------------------*
+005600 01  Formatted-Time            PIC X(08).
+005700
+005800 PROCEDURE DIVISION USING Hours Minutes Seconds Millis
+005900                          Clock-Status.
+006000 0000-MAINLINE SECTION.
+006100 0000-START.
+006200     PERFORM 0500-VALIDATE-TIME THRU 0500-EXIT.
+006300     IF CLK-INVALID
+006400         MOVE 0 TO Millis
+006500         GO TO 0000-EXIT
+006600     END-IF.
+006700     PERFORM Past THRU Past-EXIT.
+006800     GOBACK.
+006900 0000-EXIT.
+007000     EXIT.
+007100     GOBACK.
+007200
+007300 0500-VALIDATE-TIME SECTION.
+007400*-----------------------------------------------------------*
+007500* Reject any reading with an Hours, Minutes or Seconds value *
+007600* outside the real range before it ever reaches Past.        *
+007700*-----------------------------------------------------------*
+007800 0500-START.
+007900     SET CLK-VALID TO TRUE.
+008000     IF Hours > 23 OR Minutes > 59 OR Seconds > 59
+008100         SET CLK-INVALID TO TRUE
+008200     END-IF.
+008300 0500-EXIT.
+008400     EXIT.
+008500
+008600 ENTRY "ClockElapsed" USING Start-Hours Start-Minutes
+008700                            Start-Seconds End-Hours
+008800                            End-Minutes End-Seconds
+008900                            Elapsed-Millis Clock-Status.
+009000 0700-ELAPSED SECTION.
+009100*-----------------------------------------------------------*
+009200* Elapsed time between a start and an end clock reading.     *
+009300* Runs the start reading through 0750-CONVERT, then the end  *
+009400* reading, and differences the two - adding a full day back  *
+009500* in if the end reading is earlier than the start, i.e. the  *
+009600* shift crossed midnight.  Converts through its own WS-EL-   *
+009700* fields, never the primary entry's LINKAGE items, since     *
+009800* those are not bound on this entry's USING phrase.          *
+009900*-----------------------------------------------------------*
+010000 0700-VALIDATE.
+010100     SET CLK-VALID TO TRUE.
+010200     IF Start-Hours > 23 OR Start-Minutes > 59
+010300        OR Start-Seconds > 59 OR End-Hours > 23
+010400        OR End-Minutes > 59 OR End-Seconds > 59
+010500         SET CLK-INVALID TO TRUE
+010600         MOVE 0 TO Elapsed-Millis
+010700         GO TO 0700-EXIT
+010800     END-IF.
+010900 0700-START.
+011000     MOVE Start-Hours   TO WS-EL-Hours.
+011100     MOVE Start-Minutes TO WS-EL-Minutes.
+011200     MOVE Start-Seconds TO WS-EL-Seconds.
+011300     PERFORM 0750-CONVERT THRU 0750-EXIT.
+011400     MOVE WS-EL-Millis TO WS-Start-Millis.
+011500     MOVE End-Hours     TO WS-EL-Hours.
+011600     MOVE End-Minutes   TO WS-EL-Minutes.
+011700     MOVE End-Seconds   TO WS-EL-Seconds.
+011800     PERFORM 0750-CONVERT THRU 0750-EXIT.
+011900     MOVE WS-EL-Millis TO WS-End-Millis.
+012000     IF WS-End-Millis >= WS-Start-Millis
+012100         COMPUTE Elapsed-Millis =
+012200             WS-End-Millis - WS-Start-Millis
+012300     ELSE
+012400         COMPUTE Elapsed-Millis =
+012500             WS-Millis-Per-Day - WS-Start-Millis + WS-End-Millis
+012600     END-IF.
+012700     GOBACK.
+012800 0700-EXIT.
+012900     EXIT.
+013000     GOBACK.
+013100
+013200 0750-CONVERT SECTION.
+013300*-----------------------------------------------------------*
+013400* Same arithmetic as Past, but entirely on ClockElapsed's     *
+013500* own WS-EL- fields - ClockElapsed's private equivalent of    *
+013600* Past, since it has no valid address for Past's Hours/       *
+013700* Minutes/Seconds/Millis LINKAGE items.                       *
+013800*-----------------------------------------------------------*
+013900 0750-START.
+014000     MOVE 0 TO WS-EL-Millis.
+014100     COMPUTE WS-EL-Millis = WS-EL-Seconds * 1000.
+014200     COMPUTE WS-EL-Millis = WS-EL-Millis + WS-EL-Minutes * 60 * 1000.
+014300     COMPUTE WS-EL-Millis =
+014400         WS-EL-Millis + WS-EL-Hours * 60 * 60 * 1000.
+014500 0750-EXIT.
+014600     EXIT.
+014700
+014800 ENTRY "ClockFormat" USING Millis Hours Minutes Seconds
+014900                           Formatted-Time.
+015000 0900-FORMAT-TIME SECTION.
+015100*-----------------------------------------------------------*
+015200* Reverse of Past - break Millis back down into Hours,       *
+015300* Minutes and Seconds and build the HH:MM:SS display string  *
+015400* reports show to a reviewer instead of a raw Millis figure. *
+015500*-----------------------------------------------------------*
+015600 0900-START.
+015700     DIVIDE Millis BY 3600000
+015800         GIVING Hours REMAINDER WS-Format-Remain-1.
+015900     DIVIDE WS-Format-Remain-1 BY 60000
+016000         GIVING Minutes REMAINDER WS-Format-Remain-2.
+016100     DIVIDE WS-Format-Remain-2 BY 1000
+016200         GIVING Seconds REMAINDER WS-Format-Remain-3.
+016300     STRING Hours   DELIMITED BY SIZE
+016400            ":"     DELIMITED BY SIZE
+016500            Minutes DELIMITED BY SIZE
+016600            ":"     DELIMITED BY SIZE
+016700            Seconds DELIMITED BY SIZE
+016800            INTO Formatted-Time.
+016900     GOBACK.
+017000 0900-EXIT.
+017100     EXIT.
+017200
+017300 Past SECTION.
+017400*-----------------------------------------------------------*
+017500* Convert the absolute clock reading in Hours/Minutes/      *
+017600* Seconds into a total elapsed-milliseconds figure.         *
+017700*-----------------------------------------------------------*
+017800 Past-START.
+017900     MOVE 0 TO Millis.
+018000     COMPUTE Millis = Seconds * 1000.
+018100     COMPUTE Millis = Millis + Minutes * 60 * 1000.
+018200     COMPUTE Millis = Millis + Hours * 60 * 60 * 1000.
+018300 Past-EXIT.
+018400     EXIT.
+018500
+018600 END PROGRAM Clock.
