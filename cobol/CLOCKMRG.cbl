@@ -0,0 +1,118 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLOCKMRG.
+000300 AUTHOR.        R-HOLLOWAY.
+000400 INSTALLATION.  PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*-----------------------------------------------------------*
+001000* 2026-08-08 RH  Initial version.  Runs ahead of CLOCKRPT    *
+001100*                each night and drains whatever corrected    *
+001200*                punches CLOCKCOR queued to RESUB during the *
+001300*                day, appending them onto the end of         *
+001400*                PUNCHIN so they reach CLOCKRPT the same way *
+001500*                any other punch does.  Without this step    *
+001600*                a corrected punch never left RESUB.         *
+001700*-----------------------------------------------------------*
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.  IBM-370.
+002200 OBJECT-COMPUTER.  IBM-370.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT RESUB-FILE       ASSIGN TO "RESUBIN"
+002700            ORGANIZATION IS LINE SEQUENTIAL.
+002800
+002900     SELECT TIME-PUNCH-FILE  ASSIGN TO "PUNCHIN"
+003000            ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400*-----------------------------------------------------------*
+003500* RESUB-RECORD is the same 80-byte layout CLOCKCOR builds    *
+003600* for WS-RESUBMIT-RECORD and PUNCH-RECORD already uses below -*
+003700* employee ID, Hours, Minutes, Seconds, filler to 80.        *
+003800*-----------------------------------------------------------*
+003900 FD  RESUB-FILE
+004000     RECORDING MODE IS F.
+004100 01  RESUB-RECORD.
+004200     05  RSB-EMP-ID          PIC X(06).
+004300     05  RSB-HOURS           PIC 9(02).
+004400     05  RSB-MINUTES         PIC 9(02).
+004500     05  RSB-SECONDS         PIC 9(02).
+004600     05  FILLER              PIC X(68).
+004700
+004800 FD  TIME-PUNCH-FILE
+004900     RECORDING MODE IS F.
+005000 01  PUNCH-RECORD.
+005100     05  PR-EMP-ID           PIC X(06).
+005200     05  PR-HOURS            PIC 9(02).
+005300     05  PR-MINUTES          PIC 9(02).
+005400     05  PR-SECONDS          PIC 9(02).
+005500     05  FILLER              PIC X(68).
+005600
+005700 WORKING-STORAGE SECTION.
+005800 77  WS-RESUB-EOF-SWITCH     PIC X(01)  VALUE "N".
+005900     88  RESUB-EOF                      VALUE "Y".
+006000 77  WS-MERGE-COUNT          PIC 9(07)  COMP  VALUE ZERO.
+006100
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE SECTION.
+006400 0000-START.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-READ-RESUB THRU 2000-EXIT.
+006700     PERFORM 3000-MERGE-PUNCH THRU 3000-EXIT
+006800         UNTIL RESUB-EOF.
+006900     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+007000     GOBACK.
+007100 0000-EXIT.
+007200     EXIT.
+007300     GOBACK.
+007400
+007500 1000-INITIALIZE SECTION.
+007600 1000-START.
+007700     OPEN INPUT RESUB-FILE.
+007800     OPEN EXTEND TIME-PUNCH-FILE.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200 2000-READ-RESUB SECTION.
+008300 2000-START.
+008400     READ RESUB-FILE
+008500         AT END
+008600             MOVE "Y" TO WS-RESUB-EOF-SWITCH
+008700     END-READ.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 3000-MERGE-PUNCH SECTION.
+009200*-----------------------------------------------------------*
+009300* Fold one corrected punch from RESUB onto the end of        *
+009400* PUNCHIN, in the same layout CLOCKRPT already reads.        *
+009500*-----------------------------------------------------------*
+009600 3000-START.
+009700     MOVE SPACES      TO PUNCH-RECORD.
+009800     MOVE RSB-EMP-ID  TO PR-EMP-ID.
+009900     MOVE RSB-HOURS   TO PR-HOURS.
+010000     MOVE RSB-MINUTES TO PR-MINUTES.
+010100     MOVE RSB-SECONDS TO PR-SECONDS.
+010200     WRITE PUNCH-RECORD.
+010300     ADD 1 TO WS-MERGE-COUNT.
+010400     PERFORM 2000-READ-RESUB THRU 2000-EXIT.
+010500 3000-EXIT.
+010600     EXIT.
+010700
+010800 4000-TERMINATE SECTION.
+010900 4000-START.
+011000     DISPLAY "CLOCKMRG - PUNCHES MERGED FROM RESUB: "
+011100             WS-MERGE-COUNT.
+011200     CLOSE RESUB-FILE.
+011300     CLOSE TIME-PUNCH-FILE.
+011400 4000-EXIT.
+011500     EXIT.
+011600
+011700 END PROGRAM CLOCKMRG.
