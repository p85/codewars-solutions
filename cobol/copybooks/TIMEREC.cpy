@@ -0,0 +1,13 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100*-----------------------------------------------------------*
+000200* TIMEREC                                                   *
+000300*-----------------------------------------------------------*
+000400* Shared clock-reading layout.  Any program that reads or    *
+000500* writes a time compatible with Clock COPYs this instead of *
+000600* redeclaring the PIC clauses by hand, so it can never drift *
+000700* out of sync with what Clock itself expects.                *
+000800*-----------------------------------------------------------*
+000900 01  Hours                   PIC 9(02).
+001000 01  Minutes                 PIC 9(02).
+001100 01  Seconds                 PIC 9(02).
+001200 01  Millis                  PIC 9(08).
