@@ -0,0 +1,12 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100*-----------------------------------------------------------*
+000200* RATECTL                                                   *
+000300*-----------------------------------------------------------*
+000400* Rate-escalation control record.  Carries the scaling       *
+000500* factor ScaleInteger is to apply for the current run - the  *
+000600* shift-differential rules set Multiplier (1.5, 2, 3, ...)   *
+000700* each quarter, so it travels on this record rather than     *
+000800* being hardwired into the program that uses it.             *
+000900*-----------------------------------------------------------*
+001000 01  Rate-Control-Record.
+001100     05  Multiplier           PIC 9(03)V9(02).
