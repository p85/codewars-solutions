@@ -0,0 +1,30 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100*-----------------------------------------------------------*
+000200* PUNCHFLG                                                  *
+000300*-----------------------------------------------------------*
+000400* Flagged time-punch record.  CLOCKRPT writes one of these  *
+000500* for every punch rejected by Clock's range check, keyed by *
+000600* employee ID plus the run date and the punch's sequence    *
+000700* number within that day's PUNCHIN file, so two rejected     *
+000800* punches for the same employee get their own record        *
+000900* instead of the second overwriting the first - including    *
+000950* across nights, where a stable sort/order in PUNCHIN would  *
+000960* otherwise land two different nights' punches for the same *
+000970* employee on the same record position.  The online          *
+000980* correction screen (CLOCKCOR) pulls a record up by employee *
+000990* ID, lets a supervisor key a fix, and puts it back into the *
+001000* batch stream without touching PUNCHIN by hand.             *
+001300*-----------------------------------------------------------*
+001400 01  Flag-Record.
+001500     05  FLG-KEY.
+001600         10  FLG-EMP-ID      PIC X(06).
+001650         10  FLG-RUN-DATE    PIC 9(08).
+001700         10  FLG-PUNCH-SEQ   PIC 9(07).
+001800     05  FLG-HOURS           PIC 9(02).
+001900     05  FLG-MINUTES         PIC 9(02).
+002000     05  FLG-SECONDS         PIC 9(02).
+002100     05  FLG-MILLIS          PIC 9(08).
+002200     05  FLG-STATUS          PIC X(01).
+002300         88  FLG-PENDING                VALUE "P".
+002400         88  FLG-CORRECTED              VALUE "C".
+002500     05  FILLER              PIC X(03).
