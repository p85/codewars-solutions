@@ -0,0 +1,409 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CLOCKRPT.
+000030 AUTHOR.        R-HOLLOWAY.
+000040 INSTALLATION.  PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-08.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*-----------------------------------------------------------*
+000100* 2026-08-08 RH  Initial version.  Reads the daily time-    *
+000110*                punch file, CALLs Clock for every record   *
+000120*                and writes the shift-duration report so   *
+000130*                punch sheets no longer have to be eyeballed*
+000140*                by hand.                                  *
+000150* 2026-08-08 RH  Clock now hands back a validation status.  *
+000160*                Out-of-range punches are diverted to an    *
+000170*                exceptions report instead of being totalled.*
+000180* 2026-08-08 RH  Hours/Minutes/Seconds/Millis now come from  *
+000190*                the TIMEREC copybook instead of a hand-kept *
+000200*                set of WS- fields, so this stays in sync    *
+000210*                with whatever Clock itself expects.         *
+000220* 2026-08-08 RH  Added checkpoint/restart - a checkpoint     *
+000230*                record count is written every CHKPTINT      *
+000240*                punches processed, and a restart picks up   *
+000250*                after the last checkpoint instead of        *
+000260*                reprocessing the whole day's punches.       *
+000270* 2026-08-08 RH  Rejected punches are now also written to    *
+000280*                FLAGFILE (keyed by employee) so CLOCKCOR can *
+000290*                pull them up online for correction.         *
+000300* 2026-08-08 RH  FLAGFILE's key now carries the punch's       *
+000310*                sequence number in the day's file as well as *
+000320*                the employee ID, so a second rejected punch  *
+000330*                for the same employee no longer overwrites   *
+000340*                the first one's flagged record.              *
+000350* 2026-08-08 RH  A restart was only skipping input punches -   *
+000360*                the shift/exceptions reports and the totals   *
+000370*                were still starting over from empty/zero, so *
+000380*                a restarted run's output only ever covered    *
+000390*                the punches after the checkpoint.  The        *
+000400*                checkpoint record now also carries the        *
+000410*                running total Millis and exception count,    *
+000420*                and a restart opens the report files EXTEND   *
+000430*                instead of OUTPUT so the prior partial run's   *
+000440*                lines are kept, not erased.  FLAGFILE's open  *
+000450*                is now also checked, so a VSAM problem fails   *
+000460*                the job at startup instead of on the first     *
+000470*                rejected punch.  Exceptions report now ends    *
+000480*                with a count line, the same as the shift       *
+000490*                report's total line.                          *
+000500* 2026-08-08 RH  FLAGFILE's key now also carries the run date - *
+000510*                WS-RECORD-COUNT alone starts over every night, *
+000520*                so two different nights' punches at the same   *
+000530*                record position used to collide on FLG-KEY and *
+000540*                REWRITE silently clobbered the older (possibly *
+000550*                already FLG-CORRECTED) record.                *
+000560*-----------------------------------------------------------*
+000570
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER.  IBM-370.
+000610 OBJECT-COMPUTER.  IBM-370.
+000620
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT TIME-PUNCH-FILE  ASSIGN TO "PUNCHIN"
+000660            ORGANIZATION IS LINE SEQUENTIAL.
+000670
+000680     SELECT SHIFT-RPT-FILE   ASSIGN TO "RPTOUT"
+000690            ORGANIZATION IS LINE SEQUENTIAL.
+000700
+000710     SELECT EXCEPT-RPT-FILE  ASSIGN TO "EXCPOUT"
+000720            ORGANIZATION IS LINE SEQUENTIAL.
+000730
+000740     SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPTF"
+000750            ORGANIZATION IS LINE SEQUENTIAL
+000760            FILE STATUS IS WS-CHKPT-FILE-STATUS.
+000770
+000780     SELECT FLAG-FILE        ASSIGN TO "FLAGFILE"
+000790            ORGANIZATION IS INDEXED
+000800            ACCESS MODE IS RANDOM
+000810            RECORD KEY IS FLG-KEY
+000820            FILE STATUS IS WS-FLAG-FILE-STATUS.
+000830
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  TIME-PUNCH-FILE
+000870     RECORDING MODE IS F.
+000880 01  PUNCH-RECORD.
+000890     05  PR-EMP-ID           PIC X(06).
+000900     05  PR-HOURS            PIC 9(02).
+000910     05  PR-MINUTES          PIC 9(02).
+000920     05  PR-SECONDS          PIC 9(02).
+000930     05  FILLER              PIC X(68).
+000940
+000950 FD  SHIFT-RPT-FILE
+000960     RECORDING MODE IS F.
+000970 01  RPT-RECORD              PIC X(80).
+000980
+000990 FD  EXCEPT-RPT-FILE
+001000     RECORDING MODE IS F.
+001010 01  EXCPT-RECORD            PIC X(80).
+001020
+001030*-----------------------------------------------------------*
+001040* CHKPT-RECORD carries everything a restart needs to pick up *
+001050* where an abended run left off - not just how many punches  *
+001060* were read, but the running total Millis and exception      *
+001070* count those punches had already produced.                  *
+001080*-----------------------------------------------------------*
+001090 FD  CHECKPOINT-FILE
+001100     RECORDING MODE IS F.
+001110 01  CHKPT-RECORD.
+001120     05  CHKPT-RECORD-COUNT  PIC 9(07).
+001130     05  CHKPT-TOTAL-MILLIS  PIC 9(10).
+001140     05  CHKPT-EXCEPT-COUNT  PIC 9(07).
+001150     05  FILLER              PIC X(56).
+001160
+001170 FD  FLAG-FILE.
+001180     COPY PUNCHFLG.
+001190
+001200 WORKING-STORAGE SECTION.
+001210*-----------------------------------------------------------*
+001220* Switches                                                  *
+001230*-----------------------------------------------------------*
+001240 77  WS-EOF-SWITCH           PIC X(01)  VALUE "N".
+001250     88  PUNCH-EOF                      VALUE "Y".
+001260 77  WS-CHKPT-EOF-SWITCH     PIC X(01)  VALUE "N".
+001270     88  CHKPT-EOF                      VALUE "Y".
+001280 77  WS-CHKPT-FILE-STATUS    PIC X(02)  VALUE "00".
+001290     88  CHKPT-FILE-OK                  VALUE "00".
+001300 77  WS-FLAG-FILE-STATUS     PIC X(02)  VALUE "00".
+001310     88  FLAG-FILE-OK                   VALUE "00".
+001320
+001330*-----------------------------------------------------------*
+001340* Running counters and accumulators                         *
+001350*-----------------------------------------------------------*
+001360 77  WS-RECORD-COUNT         PIC 9(07)  COMP  VALUE ZERO.
+001370 77  WS-TOTAL-MILLIS         PIC 9(10)  COMP  VALUE ZERO.
+001380 77  WS-EXCEPT-COUNT         PIC 9(07)  COMP  VALUE ZERO.
+001390*-----------------------------------------------------------*
+001400* WS-RUN-DATE stamps every FLAGFILE record this run writes,  *
+001410* so the same record position on two different nights never *
+001420* collides on FLG-KEY the way it could when the key was      *
+001430* employee ID plus record position alone.                   *
+001440*-----------------------------------------------------------*
+001450 77  WS-RUN-DATE             PIC 9(08)  VALUE ZERO.
+001460
+001470*-----------------------------------------------------------*
+001480* Checkpoint/restart                                        *
+001490*-----------------------------------------------------------*
+001500 77  WS-CHKPT-INTERVAL       PIC 9(05)  COMP  VALUE 1000.
+001510 77  WS-RESTART-COUNT        PIC 9(07)  COMP  VALUE ZERO.
+001520 77  WS-SKIP-COUNT           PIC 9(07)  COMP  VALUE ZERO.
+001530 77  WS-CHKPT-QUOTIENT       PIC 9(07)  COMP  VALUE ZERO.
+001540 77  WS-CHKPT-REMAINDER      PIC 9(05)  COMP  VALUE ZERO.
+001550
+001560*-----------------------------------------------------------*
+001570* Clock CALL interface                                      *
+001580*-----------------------------------------------------------*
+001590 COPY TIMEREC.
+001600 77  WS-CLOCK-STATUS         PIC X(01).
+001610     88  CLK-RTN-VALID                 VALUE "V".
+001620     88  CLK-RTN-INVALID               VALUE "I".
+001630
+001640*-----------------------------------------------------------*
+001650* Report line layout                                        *
+001660*-----------------------------------------------------------*
+001670 01  WS-RPT-LINE.
+001680     05  RL-EMP-ID           PIC X(06).
+001690     05  FILLER              PIC X(02)  VALUE SPACES.
+001700     05  RL-HOURS            PIC 9(02).
+001710     05  FILLER              PIC X(01)  VALUE ":".
+001720     05  RL-MINUTES          PIC 9(02).
+001730     05  FILLER              PIC X(01)  VALUE ":".
+001740     05  RL-SECONDS          PIC 9(02).
+001750     05  FILLER              PIC X(04)  VALUE SPACES.
+001760     05  RL-MILLIS           PIC ZZZZZZZ9.
+001770     05  FILLER              PIC X(52)  VALUE SPACES.
+001780
+001790*-----------------------------------------------------------*
+001800* Exceptions report line layout                             *
+001810*-----------------------------------------------------------*
+001820 01  WS-EXCPT-LINE.
+001830     05  EL-EMP-ID           PIC X(06).
+001840     05  FILLER              PIC X(02)  VALUE SPACES.
+001850     05  EL-HOURS            PIC 9(02).
+001860     05  FILLER              PIC X(01)  VALUE ":".
+001870     05  EL-MINUTES          PIC 9(02).
+001880     05  FILLER              PIC X(01)  VALUE ":".
+001890     05  EL-SECONDS          PIC 9(02).
+001900     05  FILLER              PIC X(04)  VALUE SPACES.
+001910     05  EL-REASON           PIC X(30)  VALUE
+001920         "OUT OF RANGE - NOT TOTALLED".
+001930     05  FILLER              PIC X(30)  VALUE SPACES.
+001940
+001950 01  WS-TOTAL-LINE.
+001960     05  FILLER              PIC X(18)  VALUE
+001970         "TOTAL SHIFT MILLIS".
+001980     05  FILLER              PIC X(02)  VALUE SPACES.
+001990     05  TL-TOTAL-MILLIS     PIC ZZZZZZZZZ9.
+002000     05  FILLER              PIC X(50)  VALUE SPACES.
+002010
+002020 01  WS-EXCPT-TOTAL-LINE.
+002030     05  FILLER              PIC X(18)  VALUE
+002040         "TOTAL EXCEPTIONS".
+002050     05  FILLER              PIC X(02)  VALUE SPACES.
+002060     05  TL-EXCEPT-COUNT     PIC ZZZZZZ9.
+002070     05  FILLER              PIC X(53)  VALUE SPACES.
+002080
+002090 PROCEDURE DIVISION.
+002100 0000-MAINLINE SECTION.
+002110 0000-START.
+002120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002130     IF FLAG-FILE-OK
+002140         PERFORM 2000-READ-PUNCH THRU 2000-EXIT
+002150         PERFORM 3000-PROCESS-PUNCH THRU 3000-EXIT
+002160             UNTIL PUNCH-EOF
+002170         PERFORM 4000-TERMINATE THRU 4000-EXIT
+002180     END-IF.
+002190     GOBACK.
+002200 0000-EXIT.
+002210     EXIT.
+002220     GOBACK.
+002230
+002240 1000-INITIALIZE SECTION.
+002250*-----------------------------------------------------------*
+002260* WS-RESTART-COUNT has to be known before the report files   *
+002270* are opened, so 1050-RESTART-CHECK (which reads CHKPTF)     *
+002280* runs first - a restart opens SHIFT-RPT-FILE/EXCEPT-RPT-    *
+002290* FILE EXTEND to keep the prior partial run's lines, a fresh *
+002300* run opens them OUTPUT the same as always.  WS-RUN-DATE is  *
+002310* stamped once here so every FLAGFILE record this run writes *
+002320* carries today's date as part of its key.                   *
+002330*-----------------------------------------------------------*
+002340 1000-START.
+002350     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002360     OPEN INPUT  TIME-PUNCH-FILE.
+002370     PERFORM 1050-RESTART-CHECK THRU 1050-EXIT.
+002380     IF WS-RESTART-COUNT > 0
+002390         OPEN EXTEND SHIFT-RPT-FILE
+002400         OPEN EXTEND EXCEPT-RPT-FILE
+002410     ELSE
+002420         OPEN OUTPUT SHIFT-RPT-FILE
+002430         OPEN OUTPUT EXCEPT-RPT-FILE
+002440     END-IF.
+002450     OPEN I-O FLAG-FILE.
+002460     IF NOT FLAG-FILE-OK
+002470         DISPLAY "CLOCKRPT - FLAGFILE OPEN FAILED, STATUS "
+002480                 WS-FLAG-FILE-STATUS
+002490         MOVE 16 TO RETURN-CODE
+002500     END-IF.
+002510 1000-EXIT.
+002520     EXIT.
+002530
+002540 1050-RESTART-CHECK SECTION.
+002550*-----------------------------------------------------------*
+002560* If a checkpoint file survives from a prior abended run,   *
+002570* pick up its last checkpoint count, running total and       *
+002580* exception count, and skip that many punch records instead *
+002590* of reprocessing the whole day's window from record one.   *
+002600*-----------------------------------------------------------*
+002610 1050-START.
+002620     OPEN INPUT CHECKPOINT-FILE.
+002630     IF CHKPT-FILE-OK
+002640         PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT
+002650             UNTIL CHKPT-EOF
+002660         CLOSE CHECKPOINT-FILE
+002670     END-IF.
+002680     OPEN EXTEND CHECKPOINT-FILE.
+002690     IF WS-RESTART-COUNT > 0
+002700         PERFORM 1070-SKIP-PUNCH THRU 1070-EXIT
+002710             WS-RESTART-COUNT TIMES
+002720         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+002730     END-IF.
+002740 1050-EXIT.
+002750     EXIT.
+002760
+002770 1060-READ-CHECKPOINT SECTION.
+002780 1060-START.
+002790     READ CHECKPOINT-FILE
+002800         AT END
+002810             MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+002820         NOT AT END
+002830             MOVE CHKPT-RECORD-COUNT TO WS-RESTART-COUNT
+002840             MOVE CHKPT-TOTAL-MILLIS TO WS-TOTAL-MILLIS
+002850             MOVE CHKPT-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+002860     END-READ.
+002870 1060-EXIT.
+002880     EXIT.
+002890
+002900 1070-SKIP-PUNCH SECTION.
+002910 1070-START.
+002920     READ TIME-PUNCH-FILE
+002930         AT END
+002940             MOVE "Y" TO WS-EOF-SWITCH
+002950     END-READ.
+002960 1070-EXIT.
+002970     EXIT.
+002980
+002990 2000-READ-PUNCH SECTION.
+003000 2000-START.
+003010     READ TIME-PUNCH-FILE
+003020         AT END
+003030             MOVE "Y" TO WS-EOF-SWITCH
+003040     END-READ.
+003050 2000-EXIT.
+003060     EXIT.
+003070
+003080 3000-PROCESS-PUNCH SECTION.
+003090*-----------------------------------------------------------*
+003100* CALL Clock to convert the punch reading to milliseconds   *
+003110* and accumulate it into the shift-duration report.  Clock  *
+003120* rejects any out-of-range reading via WS-CLOCK-STATUS, and *
+003130* such punches are diverted to the exceptions report rather *
+003140* than added to the shift total.                            *
+003150*-----------------------------------------------------------*
+003160 3000-START.
+003170     ADD 1 TO WS-RECORD-COUNT.
+003180     MOVE PR-HOURS   TO Hours.
+003190     MOVE PR-MINUTES TO Minutes.
+003200     MOVE PR-SECONDS TO Seconds.
+003210     CALL "Clock" USING Hours Minutes Seconds
+003220                        Millis WS-CLOCK-STATUS.
+003230     IF CLK-RTN-INVALID
+003240         PERFORM 3500-WRITE-EXCEPTION THRU 3500-EXIT
+003250     ELSE
+003260         PERFORM 3600-WRITE-SHIFT-LINE THRU 3600-EXIT
+003270     END-IF.
+003280     DIVIDE WS-RECORD-COUNT BY WS-CHKPT-INTERVAL
+003290         GIVING WS-CHKPT-QUOTIENT
+003300         REMAINDER WS-CHKPT-REMAINDER.
+003310     IF WS-CHKPT-REMAINDER = 0
+003320         PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+003330     END-IF.
+003340     PERFORM 2000-READ-PUNCH THRU 2000-EXIT.
+003350 3000-EXIT.
+003360     EXIT.
+003370
+003380 3500-WRITE-EXCEPTION SECTION.
+003390 3500-START.
+003400     ADD 1 TO WS-EXCEPT-COUNT.
+003410     MOVE SPACES     TO WS-EXCPT-LINE.
+003420     MOVE PR-EMP-ID  TO EL-EMP-ID.
+003430     MOVE PR-HOURS   TO EL-HOURS.
+003440     MOVE PR-MINUTES TO EL-MINUTES.
+003450     MOVE PR-SECONDS TO EL-SECONDS.
+003460     WRITE EXCPT-RECORD FROM WS-EXCPT-LINE.
+003470     MOVE PR-EMP-ID  TO FLG-EMP-ID.
+003480     MOVE WS-RUN-DATE TO FLG-RUN-DATE.
+003490     MOVE WS-RECORD-COUNT TO FLG-PUNCH-SEQ.
+003500     MOVE PR-HOURS   TO FLG-HOURS.
+003510     MOVE PR-MINUTES TO FLG-MINUTES.
+003520     MOVE PR-SECONDS TO FLG-SECONDS.
+003530     MOVE ZERO       TO FLG-MILLIS.
+003540     SET FLG-PENDING TO TRUE.
+003550     WRITE FLAG-RECORD
+003560         INVALID KEY
+003570             REWRITE FLAG-RECORD
+003580     END-WRITE.
+003590 3500-EXIT.
+003600     EXIT.
+003610
+003620 3600-WRITE-SHIFT-LINE SECTION.
+003630 3600-START.
+003640     ADD Millis TO WS-TOTAL-MILLIS.
+003650     MOVE SPACES     TO WS-RPT-LINE.
+003660     MOVE PR-EMP-ID  TO RL-EMP-ID.
+003670     MOVE PR-HOURS   TO RL-HOURS.
+003680     MOVE PR-MINUTES TO RL-MINUTES.
+003690     MOVE PR-SECONDS TO RL-SECONDS.
+003700     MOVE Millis     TO RL-MILLIS.
+003710     WRITE RPT-RECORD FROM WS-RPT-LINE.
+003720 3600-EXIT.
+003730     EXIT.
+003740
+003750 3700-WRITE-CHECKPOINT SECTION.
+003760*-----------------------------------------------------------*
+003770* Record how many punches have been successfully processed, *
+003780* and the running total Millis and exception count those     *
+003790* punches produced, so a restart of this job can resume from *
+003800* here instead of from record one with zeroed totals.        *
+003810*-----------------------------------------------------------*
+003820 3700-START.
+003830     MOVE SPACES          TO CHKPT-RECORD.
+003840     MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT.
+003850     MOVE WS-TOTAL-MILLIS TO CHKPT-TOTAL-MILLIS.
+003860     MOVE WS-EXCEPT-COUNT TO CHKPT-EXCEPT-COUNT.
+003870     WRITE CHKPT-RECORD.
+003880 3700-EXIT.
+003890     EXIT.
+003900
+003910 4000-TERMINATE SECTION.
+003920 4000-START.
+003930     MOVE SPACES          TO WS-TOTAL-LINE.
+003940     MOVE WS-TOTAL-MILLIS  TO TL-TOTAL-MILLIS.
+003950     WRITE RPT-RECORD FROM WS-TOTAL-LINE.
+003960     MOVE SPACES          TO WS-EXCPT-TOTAL-LINE.
+003970     MOVE WS-EXCEPT-COUNT TO TL-EXCEPT-COUNT.
+003980     WRITE EXCPT-RECORD FROM WS-EXCPT-TOTAL-LINE.
+003990     PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT.
+004000     CLOSE TIME-PUNCH-FILE.
+004010     CLOSE SHIFT-RPT-FILE.
+004020     CLOSE EXCEPT-RPT-FILE.
+004030     CLOSE CHECKPOINT-FILE.
+004040     CLOSE FLAG-FILE.
+004050 4000-EXIT.
+004060     EXIT.
+004070
+004080 END PROGRAM CLOCKRPT.
