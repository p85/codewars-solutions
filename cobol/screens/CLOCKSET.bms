@@ -0,0 +1,30 @@
+***********************************************************
+* CLOCKSET - BMS MAPSET FOR THE CLOCKCOR PUNCH CORRECTION  *
+*            SCREEN.  ASSEMBLE WITH DFHMAPS TO PRODUCE THE *
+*            PHYSICAL MAP (CLOCKSET) AND THE SYMBOLIC MAP  *
+*            COPYBOOK (CLOCKMAP.cpy UNDER cobol/copybooks /*
+*            cobol/screens).                               *
+***********************************************************
+CLOCKSET DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+CLOCKMAP DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=12,ATTRB=(PROT,BRT),               X
+               INITIAL='CLOCKCOR'
+*
+EMPID    DFHMDF POS=(03,01),LENGTH=6,ATTRB=(UNPROT)
+HOURS    DFHMDF POS=(05,01),LENGTH=2,ATTRB=(UNPROT,NUM)
+MINS     DFHMDF POS=(05,05),LENGTH=2,ATTRB=(UNPROT,NUM)
+SECS     DFHMDF POS=(05,09),LENGTH=2,ATTRB=(UNPROT,NUM)
+MILLIS   DFHMDF POS=(07,01),LENGTH=8,ATTRB=(PROT,NUM)
+MSG      DFHMDF POS=(09,01),LENGTH=40,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
