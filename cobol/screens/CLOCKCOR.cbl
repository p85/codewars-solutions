@@ -0,0 +1,309 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLOCKCOR.
+000300 AUTHOR.        R-HOLLOWAY.
+000400 INSTALLATION.  PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*-----------------------------------------------------------*
+001000* 2026-08-08 RH  Initial version.  Pseudo-conversational     *
+001100*                CICS screen so a shift supervisor can pull  *
+001200*                up a punch CLOCKRPT flagged, key a fix, see *
+001300*                the resulting Millis right away and resubmit*
+001400*                the corrected punch into the batch stream   *
+001500*                instead of editing PUNCHIN by hand.          *
+001510* 2026-08-08 RH  FLAGFILE is now keyed by employee ID plus    *
+001520*                punch sequence, so the lookup browses for    *
+001530*                the first still-pending record for the keyed*
+001540*                employee instead of assuming employee ID     *
+001550*                alone finds the right one, and the fix turn  *
+001560*                re-reads FLAGFILE UPDATE before REWRITE.     *
+001570*                Hours/Minutes/Seconds/Millis now come out of *
+001580*                the TIMEREC copybook, same as Clock itself.  *
+001590* 2026-08-08 RH  FLG-KEY now also carries the run date, so     *
+001592*                the employee-ID browse starts from run date  *
+001594*                zero (the employee's earliest record) and    *
+001596*                the COMMAREA carries the found record's run   *
+001598*                date (CA-RUN-DATE) through to the fix turn's  *
+001599*                READ UPDATE, the same as CA-PUNCH-SEQ does.   *
+001600*-----------------------------------------------------------*
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.  IBM-370.
+002100 OBJECT-COMPUTER.  IBM-370.
+002200
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500*-----------------------------------------------------------*
+002600* Symbolic map for the CLOCKMAP screen                       *
+002700*-----------------------------------------------------------*
+002800     COPY CLOCKMAP.
+002810*-----------------------------------------------------------*
+002820* DFHAID supplies the symbolic AID values (DFHENTER, DFHPF3, *
+002830* DFHCLEAR, etc.) EIBAID is tested against below.            *
+002840*-----------------------------------------------------------*
+002850     COPY DFHAID.
+002900*-----------------------------------------------------------*
+003000* Flagged-punch record, as held on FLAGFILE - FLG-KEY is     *
+003100* employee ID plus run date plus the punch's sequence number *
+003200* in that day's file, so PUNCHFLG itself supplies the 01-    *
+003250* level.                                                     *
+003300*-----------------------------------------------------------*
+003400     COPY PUNCHFLG.
+003500*-----------------------------------------------------------*
+003600* Resubmitted-punch record, written to the RESUB TD queue    *
+003700* for the nightly CLOCKMRG step to fold back into PUNCHIN.   *
+003800*-----------------------------------------------------------*
+003900 01  WS-RESUBMIT-RECORD.
+004000     05  RSB-EMP-ID          PIC X(06).
+004100     05  RSB-HOURS           PIC 9(02).
+004200     05  RSB-MINUTES         PIC 9(02).
+004300     05  RSB-SECONDS         PIC 9(02).
+004400     05  FILLER              PIC X(68).
+004500*-----------------------------------------------------------*
+004600* Clock CALL interface - same field names Clock itself uses, *
+004700* out of TIMEREC, so there is only one place widths live.     *
+004800*-----------------------------------------------------------*
+004900     COPY TIMEREC.
+005000 77  WS-CLOCK-STATUS         PIC X(01).
+005100     88  CLK-RTN-VALID                 VALUE "V".
+005200     88  CLK-RTN-INVALID               VALUE "I".
+005300 77  WS-CICS-RESP            PIC S9(08) COMP.
+005400*-----------------------------------------------------------*
+005500* Browse switches for the FLAGFILE employee-ID scan.         *
+005600*-----------------------------------------------------------*
+005700 77  WS-BROWSE-SWITCH        PIC X(01)  VALUE "N".
+005800     88  BROWSE-DONE                   VALUE "Y".
+005900 77  WS-FOUND-SWITCH         PIC X(01)  VALUE "N".
+006000     88  FOUND-PENDING                 VALUE "Y".
+006100*-----------------------------------------------------------*
+006200* Conversation state, carried across pseudo-conversational   *
+006300* turns on the COMMAREA.  CA-PUNCH-SEQ remembers which        *
+006400* FLAGFILE record the lookup turn found so the fix turn can   *
+006500* re-read the very same record instead of guessing at one.    *
+006600*-----------------------------------------------------------*
+006700 01  WS-COMMAREA.
+006800     05  CA-STATE            PIC X(01).
+006900         88  CA-STATE-AWAIT-ID         VALUE "I".
+007000         88  CA-STATE-AWAIT-FIX        VALUE "C".
+007100     05  CA-EMP-ID           PIC X(06).
+007150     05  CA-RUN-DATE         PIC 9(08).
+007200     05  CA-PUNCH-SEQ        PIC 9(07).
+007300
+007400 LINKAGE SECTION.
+007500 01  DFHCOMMAREA             PIC X(14).
+007600
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE SECTION.
+007900 0000-START.
+008000     IF EIBCALEN = 0
+008100         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+008200     ELSE
+008300         MOVE DFHCOMMAREA TO WS-COMMAREA
+008400         EVALUATE TRUE
+008500             WHEN CA-STATE-AWAIT-ID
+008600                 PERFORM 2000-LOOKUP-PUNCH THRU 2000-EXIT
+008700             WHEN CA-STATE-AWAIT-FIX
+008800                 PERFORM 3000-APPLY-CORRECTION THRU 3000-EXIT
+008900         END-EVALUATE
+009000     END-IF.
+009100     EXEC CICS RETURN
+009200     END-EXEC.
+009300 0000-EXIT.
+009400     EXIT.
+009500
+009600 1000-SEND-INITIAL-MAP SECTION.
+009700*-----------------------------------------------------------*
+009800* First touch of the transaction - ask for the employee ID  *
+009900* of the flagged punch to correct.                           *
+010000*-----------------------------------------------------------*
+010100 1000-START.
+010200     MOVE SPACES TO CLOCKMAPO.
+010300     MOVE "ENTER EMPLOYEE ID AND PRESS ENTER" TO MSGO.
+010400     EXEC CICS SEND MAP("CLOCKMAP") MAPSET("CLOCKSET")
+010500         ERASE
+010600     END-EXEC.
+010700     SET CA-STATE-AWAIT-ID TO TRUE.
+010800     MOVE WS-COMMAREA TO DFHCOMMAREA.
+010900     EXEC CICS RETURN TRANSID("CLKC")
+011000         COMMAREA(DFHCOMMAREA)
+011100         LENGTH(LENGTH OF WS-COMMAREA)
+011200     END-EXEC.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600 2000-LOOKUP-PUNCH SECTION.
+011700*-----------------------------------------------------------*
+011800* FLAGFILE is keyed by employee ID plus punch sequence, and   *
+011900* the screen only knows the employee ID, so browse forward    *
+012000* from the employee's lowest key and take the first record    *
+012100* that is still FLG-PENDING - one already corrected is not     *
+012200* offered up for correction again.                             *
+012300*-----------------------------------------------------------*
+012400 2000-START.
+012500     EXEC CICS RECEIVE MAP("CLOCKMAP") MAPSET("CLOCKSET")
+012600     END-EXEC.
+012610     IF EIBAID = DFHPF3
+012620         GO TO 8000-END-SESSION
+012630     END-IF.
+012700     MOVE EMPIDI     TO CA-EMP-ID.
+012800     MOVE EMPIDI     TO FLG-EMP-ID.
+012850     MOVE ZERO       TO FLG-RUN-DATE.
+012900     MOVE ZERO       TO FLG-PUNCH-SEQ.
+013000     MOVE "N"        TO WS-BROWSE-SWITCH.
+013100     MOVE "N"        TO WS-FOUND-SWITCH.
+013200     EXEC CICS STARTBR DATASET("FLAGFILE")
+013300         RIDFLD(FLG-KEY)
+013400         GTEQ
+013500         RESP(WS-CICS-RESP)
+013600     END-EXEC.
+013700     IF WS-CICS-RESP = DFHRESP(NORMAL)
+013800         PERFORM 2100-SCAN-FOR-PENDING THRU 2100-EXIT
+013900             UNTIL BROWSE-DONE OR FOUND-PENDING
+014000         EXEC CICS ENDBR DATASET("FLAGFILE")
+014100         END-EXEC
+014200     END-IF.
+014300     IF FOUND-PENDING
+014400         MOVE FLG-EMP-ID     TO EMPIDO
+014500         MOVE FLG-HOURS      TO HOURSO
+014600         MOVE FLG-MINUTES    TO MINSO
+014700         MOVE FLG-SECONDS    TO SECSO
+014800         MOVE ZERO           TO MILLISO
+014850         MOVE FLG-RUN-DATE   TO CA-RUN-DATE
+014900         MOVE FLG-PUNCH-SEQ  TO CA-PUNCH-SEQ
+015000         MOVE "KEY CORRECTED HOURS/MINUTES/SECONDS"
+015100                             TO MSGO
+015200         SET CA-STATE-AWAIT-FIX TO TRUE
+015300     ELSE
+015400         MOVE "NO FLAGGED PUNCH FOR THAT EMPLOYEE ID"
+015500                             TO MSGO
+015600         SET CA-STATE-AWAIT-ID TO TRUE
+015700     END-IF.
+015800     EXEC CICS SEND MAP("CLOCKMAP") MAPSET("CLOCKSET")
+015900         DATAONLY
+016000     END-EXEC.
+016100     MOVE WS-COMMAREA TO DFHCOMMAREA.
+016200     EXEC CICS RETURN TRANSID("CLKC")
+016300         COMMAREA(DFHCOMMAREA)
+016400         LENGTH(LENGTH OF WS-COMMAREA)
+016500     END-EXEC.
+016600 2000-EXIT.
+016700     EXIT.
+016800
+016900 2100-SCAN-FOR-PENDING SECTION.
+017000*-----------------------------------------------------------*
+017100* One step of the employee-ID browse - stop on end of file,  *
+017200* on the first key that belongs to a different employee, or   *
+017300* on the first FLG-PENDING record for this one.               *
+017400*-----------------------------------------------------------*
+017500 2100-START.
+017600     EXEC CICS READNEXT DATASET("FLAGFILE")
+017700         INTO(FLAG-RECORD)
+017800         RIDFLD(FLG-KEY)
+017900         RESP(WS-CICS-RESP)
+018000     END-EXEC.
+018100     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+018200         MOVE "Y" TO WS-BROWSE-SWITCH
+018300     ELSE
+018400         IF FLG-EMP-ID NOT = CA-EMP-ID
+018500             MOVE "Y" TO WS-BROWSE-SWITCH
+018600         ELSE
+018700             IF FLG-PENDING
+018800                 MOVE "Y" TO WS-FOUND-SWITCH
+018900             END-IF
+019000         END-IF
+019100     END-IF.
+019200 2100-EXIT.
+019300     EXIT.
+019400
+019500 3000-APPLY-CORRECTION SECTION.
+019600*-----------------------------------------------------------*
+019700* The supervisor keyed a correction - CALL Clock so the      *
+019800* corrected Millis shows on the screen immediately, then,    *
+019900* if it is now in range, re-read FLAGFILE UPDATE for the      *
+020000* same record the lookup turn found, rewrite it corrected,    *
+020100* and drop the punch onto the RESUB queue for the next        *
+020200* CLOCKMRG merge step to fold back into PUNCHIN.              *
+020300*-----------------------------------------------------------*
+020400 3000-START.
+020500     EXEC CICS RECEIVE MAP("CLOCKMAP") MAPSET("CLOCKSET")
+020600     END-EXEC.
+020610     IF EIBAID = DFHPF3
+020620         GO TO 8000-END-SESSION
+020630     END-IF.
+020700     MOVE HOURSI   TO Hours.
+020800     MOVE MINSI    TO Minutes.
+020900     MOVE SECSI    TO Seconds.
+021000     CALL "Clock" USING Hours Minutes Seconds
+021100                        Millis WS-CLOCK-STATUS.
+021200     MOVE Millis TO MILLISO.
+021300     IF CLK-RTN-INVALID
+021400         MOVE "STILL OUT OF RANGE - TRY AGAIN" TO MSGO
+021500         SET CA-STATE-AWAIT-FIX TO TRUE
+021600     ELSE
+021700         MOVE CA-EMP-ID     TO FLG-EMP-ID
+021750         MOVE CA-RUN-DATE   TO FLG-RUN-DATE
+021800         MOVE CA-PUNCH-SEQ  TO FLG-PUNCH-SEQ
+021900         EXEC CICS READ DATASET("FLAGFILE")
+022000             INTO(FLAG-RECORD)
+022100             RIDFLD(FLG-KEY)
+022200             UPDATE
+022300             RESP(WS-CICS-RESP)
+022400         END-EXEC
+022500         IF WS-CICS-RESP = DFHRESP(NORMAL)
+022600             MOVE Hours    TO FLG-HOURS
+022700             MOVE Minutes  TO FLG-MINUTES
+022800             MOVE Seconds  TO FLG-SECONDS
+022900             MOVE Millis   TO FLG-MILLIS
+023000             SET FLG-CORRECTED TO TRUE
+023100             EXEC CICS REWRITE DATASET("FLAGFILE")
+023200                 FROM(FLAG-RECORD)
+023300             END-EXEC
+023400             MOVE CA-EMP-ID TO RSB-EMP-ID
+023500             MOVE Hours     TO RSB-HOURS
+023600             MOVE Minutes   TO RSB-MINUTES
+023700             MOVE Seconds   TO RSB-SECONDS
+023800             EXEC CICS WRITEQ TD QUEUE("RESUB")
+023900                 FROM(WS-RESUBMIT-RECORD)
+024000                 LENGTH(LENGTH OF WS-RESUBMIT-RECORD)
+024100             END-EXEC
+024200             MOVE "CORRECTED AND RESUBMITTED" TO MSGO
+024300             SET CA-STATE-AWAIT-ID TO TRUE
+024400         ELSE
+024500             MOVE "FLAGGED RECORD NO LONGER AVAILABLE" TO MSGO
+024600             SET CA-STATE-AWAIT-ID TO TRUE
+024700         END-IF
+024800     END-IF.
+024900     EXEC CICS SEND MAP("CLOCKMAP") MAPSET("CLOCKSET")
+025000         DATAONLY
+025100     END-EXEC.
+025200     MOVE WS-COMMAREA TO DFHCOMMAREA.
+025300     EXEC CICS RETURN TRANSID("CLKC")
+025400         COMMAREA(DFHCOMMAREA)
+025500         LENGTH(LENGTH OF WS-COMMAREA)
+025600     END-EXEC.
+025700 3000-EXIT.
+025800     EXIT.
+025900
+025910 8000-END-SESSION SECTION.
+025920*-----------------------------------------------------------*
+025930* PF3 on either RECEIVE MAP turn ends the pseudo-             *
+025940* conversational session cleanly - no TRANSID on the RETURN,  *
+025950* so CICS does not re-arm CLKC for this terminal.  Up to now  *
+025960* a supervisor's only way out mid-correction was a terminal   *
+025970* CLEAR.                                                      *
+025980*-----------------------------------------------------------*
+025990 8000-START.
+026000     MOVE "CORRECTION SESSION ENDED" TO MSGO.
+026010     EXEC CICS SEND MAP("CLOCKMAP") MAPSET("CLOCKSET")
+026020         DATAONLY
+026030     END-EXEC.
+026040     EXEC CICS RETURN
+026050     END-EXEC.
+026060 8000-EXIT.
+026070     EXIT.
+026080
+026090 END PROGRAM CLOCKCOR.
