@@ -0,0 +1,56 @@
+123456*Indentation of at least 7 spaces is required for COBOL.
+000100*-----------------------------------------------------------*
+000200* CLOCKMAP                                                  *
+000300*-----------------------------------------------------------*
+000400* Symbolic map for the CLOCKCOR punch-correction screen, as  *
+000500* generated by DFHMSD/DFHMDI/DFHMDF for mapset CLOCKSET,     *
+000600* map CLOCKMAP.  CLOCKCOR COPYs this for both the map it      *
+000700* sends and the map it receives back.                       *
+000800*-----------------------------------------------------------*
+000900 01  CLOCKMAPI.
+001000     05  FILLER              PIC X(12).
+001100     05  EMPIDL              PIC S9(04) COMP.
+001200     05  EMPIDF              PIC X.
+001300     05  FILLER REDEFINES EMPIDF.
+001400         10  EMPIDA          PIC X.
+001500     05  EMPIDI              PIC X(06).
+001600     05  HOURSL              PIC S9(04) COMP.
+001700     05  HOURSF              PIC X.
+001800     05  FILLER REDEFINES HOURSF.
+001900         10  HOURSA          PIC X.
+002000     05  HOURSI              PIC 9(02).
+002100     05  MINSL               PIC S9(04) COMP.
+002200     05  MINSF               PIC X.
+002300     05  FILLER REDEFINES MINSF.
+002400         10  MINSA           PIC X.
+002500     05  MINSI               PIC 9(02).
+002600     05  SECSL               PIC S9(04) COMP.
+002700     05  SECSF               PIC X.
+002800     05  FILLER REDEFINES SECSF.
+002900         10  SECSA           PIC X.
+003000     05  SECSI               PIC 9(02).
+003100     05  MILLISL             PIC S9(04) COMP.
+003200     05  MILLISF             PIC X.
+003300     05  FILLER REDEFINES MILLISF.
+003400         10  MILLISA         PIC X.
+003500     05  MILLISI             PIC 9(08).
+003600     05  MSGL                PIC S9(04) COMP.
+003700     05  MSGF                PIC X.
+003800     05  FILLER REDEFINES MSGF.
+003900         10  MSGA            PIC X.
+004000     05  MSGI                PIC X(40).
+004100
+004200 01  CLOCKMAPO REDEFINES CLOCKMAPI.
+004300     05  FILLER              PIC X(12).
+004400     05  FILLER              PIC X(03).
+004500     05  EMPIDO              PIC X(06).
+004600     05  FILLER              PIC X(03).
+004700     05  HOURSO              PIC 9(02).
+004800     05  FILLER              PIC X(03).
+004900     05  MINSO               PIC 9(02).
+005000     05  FILLER              PIC X(03).
+005100     05  SECSO               PIC 9(02).
+005200     05  FILLER              PIC X(03).
+005300     05  MILLISO             PIC 9(08).
+005400     05  FILLER              PIC X(03).
+005500     05  MSGO                PIC X(40).
