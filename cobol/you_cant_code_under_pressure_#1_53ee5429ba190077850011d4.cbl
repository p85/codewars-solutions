@@ -1,14 +1,156 @@
 123456*Indentation of at least 7 spaces is required for COBOL.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Pressure.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N PIC S9(8).
-       01 Result PIC S9(8).
-
-       PROCEDURE DIVISION.
-
-       DoubleInteger.
-       COMPUTE Result = N + N.
-
-       END PROGRAM Pressure.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    Pressure.
+000300 AUTHOR.        R-HOLLOWAY.
+000400 INSTALLATION.  PAYROLL-SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*-----------------------------------------------------------*
+001000* 2026-08-08 RH  Converted to a called subprogram with an   *
+001100*                ON SIZE ERROR branch on the doubling        *
+001200*                COMPUTE, so an overflow gets flagged as an  *
+001300*                exception instead of handing back a        *
+001400*                silently truncated Result.                 *
+001410* 2026-08-08 RH  Generalized DoubleInteger into ScaleInteger -*
+001420*                Multiplier now comes in on the RATECTL      *
+001430*                control record, and doubling is just the    *
+001440*                Multiplier = 2 case.                         *
+001450* 2026-08-08 RH  Every call is now logged to PRSAUDIT with    *
+001460*                N, Result, a timestamp and the caller's      *
+001470*                Run-Id, so a rate dispute can be traced back *
+001480*                to what a given run actually produced.      *
+001490* 2026-08-08 RH  OPEN EXTEND AUDIT-FILE was never checked for  *
+001491*                success, unlike CHECKPOINT-FILE/FLAG-FILE in  *
+001492*                CLOCKRPT - a bad DD or full volume would let   *
+001493*                ScaleInteger keep returning Result values      *
+001494*                with no audit record and no signal anything    *
+001495*                was wrong.  Added the same FILE STATUS/status  *
+001496*                check pattern used for those files.             *
+001500*-----------------------------------------------------------*
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER.  IBM-370.
+002000 OBJECT-COMPUTER.  IBM-370.
+002050 INPUT-OUTPUT SECTION.
+002060 FILE-CONTROL.
+002070     SELECT AUDIT-FILE       ASSIGN TO "PRSAUDIT"
+002080            ORGANIZATION IS LINE SEQUENTIAL
+002085            FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002090
+002100 DATA DIVISION.
+002110 FILE SECTION.
+002120 FD  AUDIT-FILE
+002130     RECORDING MODE IS F.
+002140 01  AUDIT-RECORD.
+002150     05  AUD-RUN-ID          PIC X(08).
+002160     05  FILLER              PIC X(01)  VALUE SPACES.
+002170     05  AUD-TIMESTAMP       PIC X(14).
+002180     05  FILLER              PIC X(01)  VALUE SPACES.
+002190     05  AUD-N               PIC -9(08).
+002200     05  FILLER              PIC X(01)  VALUE SPACES.
+002210     05  AUD-MULTIPLIER      PIC 9(03).9(02).
+002220     05  FILLER              PIC X(01)  VALUE SPACES.
+002230     05  AUD-RESULT          PIC -9(08).
+002240     05  FILLER              PIC X(01)  VALUE SPACES.
+002250     05  AUD-STATUS          PIC X(01).
+002260     05  FILLER              PIC X(28)  VALUE SPACES.
+002270
+002300 WORKING-STORAGE SECTION.
+002400*-----------------------------------------------------------*
+002410* Audit file control                                        *
+002420*-----------------------------------------------------------*
+002430 77  WS-AUDIT-SWITCH         PIC X(01)  VALUE "N".
+002440     88  AUDIT-FILE-OPEN                VALUE "Y".
+002443 77  WS-AUDIT-FILE-STATUS    PIC X(02)  VALUE "00".
+002446     88  AUDIT-FILE-OK                  VALUE "00".
+002450 77  WS-CURRENT-DATE         PIC 9(08).
+002460 77  WS-CURRENT-TIME         PIC 9(08).
+002470 77  WS-TIMESTAMP            PIC X(14).
+002800
+002900 LINKAGE SECTION.
+003000 01  N                       PIC S9(08).
+003100 01  Result                  PIC S9(08).
+003200*-----------------------------------------------------------*
+003300* Pressure-Status - caller inspects this before trusting     *
+003400* Result.  PRS-OVERFLOW means the scaling COMPUTE took an    *
+003500* ON SIZE ERROR and Result was forced to zero rather than    *
+003600* handed back silently truncated.                            *
+003700*-----------------------------------------------------------*
+003800 01  Pressure-Status         PIC X(01).
+003900     88  PRS-VALID                     VALUE "V".
+004000     88  PRS-OVERFLOW                  VALUE "O".
+004050 COPY RATECTL.
+004060*-----------------------------------------------------------*
+004070* Run-Id - the job/run identifier the caller is running     *
+004080* under, carried onto every PRSAUDIT record.                *
+004090*-----------------------------------------------------------*
+004095 01  Run-Id                  PIC X(08).
+004100
+004200 PROCEDURE DIVISION USING N Result Pressure-Status
+004210                          Rate-Control-Record Run-Id.
+004300 0000-MAINLINE SECTION.
+004400 0000-START.
+004410     IF NOT AUDIT-FILE-OPEN
+004420         OPEN EXTEND AUDIT-FILE
+004425         IF NOT AUDIT-FILE-OK
+004426             DISPLAY "PRESSURE - AUDIT FILE OPEN FAILED, STATUS "
+004427                     WS-AUDIT-FILE-STATUS
+004428             MOVE 16 TO RETURN-CODE
+004429             GOBACK
+004431         END-IF
+004430         SET AUDIT-FILE-OPEN TO TRUE
+004440     END-IF.
+004500     PERFORM ScaleInteger THRU ScaleInteger-EXIT.
+004510     PERFORM 0800-WRITE-AUDIT THRU 0800-EXIT.
+004600     GOBACK.
+004700 0000-EXIT.
+004800     EXIT.
+004810
+004820 0800-WRITE-AUDIT SECTION.
+004830*-----------------------------------------------------------*
+004840* Log N, Result, the multiplier applied, the status and a   *
+004850* timestamp for every call, so a rate dispute weeks later   *
+004860* can be traced back to exactly what this run produced.     *
+004870*-----------------------------------------------------------*
+004880 0800-START.
+004890     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004900     ACCEPT WS-CURRENT-TIME FROM TIME.
+004910     MOVE WS-CURRENT-DATE    TO WS-TIMESTAMP(1:8).
+004920     MOVE WS-CURRENT-TIME(1:6) TO WS-TIMESTAMP(9:6).
+004930     MOVE SPACES          TO AUDIT-RECORD.
+004940     MOVE Run-Id          TO AUD-RUN-ID.
+004950     MOVE WS-TIMESTAMP    TO AUD-TIMESTAMP.
+004960     MOVE N               TO AUD-N.
+004970     MOVE Multiplier      TO AUD-MULTIPLIER.
+004980     MOVE Result          TO AUD-RESULT.
+004990     MOVE Pressure-Status TO AUD-STATUS.
+005000     WRITE AUDIT-RECORD.
+005010 0800-EXIT.
+005020     EXIT.
+005030
+005040 ScaleInteger SECTION.
+005100*-----------------------------------------------------------*
+005200* Scale N by Multiplier into Result.  Doubling is simply the *
+005300* Multiplier = 2 case - the factor itself comes in on the    *
+005400* RATECTL control record so rate-escalation batches can run  *
+005500* whatever differential is in effect that quarter.  An ON    *
+005600* SIZE ERROR means N was too large to scale within            *
+005700* PIC S9(08) - flag the exception rather than return the     *
+005800* truncated value COMPUTE would otherwise leave behind.      *
+005900*-----------------------------------------------------------*
+006000 ScaleInteger-START.
+006100     SET PRS-VALID TO TRUE.
+006200     COMPUTE Result ROUNDED = N * Multiplier
+006300         ON SIZE ERROR
+006400             SET PRS-OVERFLOW TO TRUE
+006500             MOVE 0 TO Result
+006600             DISPLAY "PRESSURE EXCEPTION - OVERFLOW SCALING N="
+006700                     N " BY MULTIPLIER=" Multiplier
+006800     END-COMPUTE.
+006900 ScaleInteger-EXIT.
+007000     EXIT.
+007010
+007020 END PROGRAM Pressure.
